@@ -4,18 +4,100 @@
        PROGRAM-ID. LEGACY-ATC-BRIDGE.
        AUTHOR. SDACS-TEAM.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DRONE-TRACK-FILE ASSIGN TO "DRONETRK.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DRONE-FILE-STATUS.
+
+           SELECT ATC-MESSAGE-FILE ASSIGN TO "ATCMSG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATC-FILE-STATUS.
+
+           SELECT ATC-INBOUND-FILE ASSIGN TO "ATCIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATC-IN-FILE-STATUS.
+
+           SELECT DRONE-OUTBOUND-FILE ASSIGN TO "DRONEOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DRONE-OUT-FILE-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO "REJECT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-FILE-STATUS.
+
+           SELECT SUMMARY-FILE ASSIGN TO "SUMMARY.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUMMARY-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+           SELECT REGISTRY-FILE ASSIGN TO "REGISTRY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REGISTRY-FILE-STATUS.
+
+           SELECT ROSTER-FILE ASSIGN TO "ROSTER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROSTER-FILE-STATUS.
+
+           SELECT RECON-FILE ASSIGN TO "RECON.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECON-FILE-STATUS.
+
+           SELECT FLIGHT-PLAN-FILE ASSIGN TO "FLTPLAN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FLTPLAN-FILE-STATUS.
+
+           SELECT DEVIATION-FILE ASSIGN TO "DEVRPT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DEVIATION-FILE-STATUS.
+
+           SELECT TRACK-HISTORY-FILE ASSIGN TO "TRKHIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRKHIST-FILE-STATUS.
+
+      * Rebuild targets used to truncate a batch output file back to
+      * its last-checkpointed line count before a restart extends it
+           SELECT ATC-MESSAGE-TEMP-FILE ASSIGN TO "ATCMSG.DAT.TMP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATC-TEMP-FILE-STATUS.
+
+           SELECT DRONE-OUTBOUND-TEMP-FILE ASSIGN TO "DRONEOUT.DAT.TMP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DRONE-OUT-TEMP-FILE-STATUS.
+
+           SELECT REJECT-TEMP-FILE ASSIGN TO "REJECT.DAT.TMP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-TEMP-FILE-STATUS.
+
+           SELECT DEVIATION-TEMP-FILE ASSIGN TO "DEVRPT.RPT.TMP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DEVIATION-TEMP-FILE-STATUS.
+
+           SELECT TRACK-HISTORY-TEMP-FILE ASSIGN TO "TRKHIST.DAT.TMP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRKHIST-TEMP-FILE-STATUS.
+
        DATA DIVISION.
-       WORKING-STORAGE SECTION.
+       FILE SECTION.
+       FD  DRONE-TRACK-FILE
+           RECORDING MODE IS F.
        01 WS-DRONE-RECORD.
           05 WS-DRONE-ID          PIC X(10).
           05 WS-LATITUDE           PIC S9(3)V9(6).
           05 WS-LONGITUDE          PIC S9(3)V9(6).
-          05 WS-ALTITUDE           PIC 9(5)V99.
+          05 WS-ALTITUDE           PIC S9(5)V99.
           05 WS-SPEED              PIC 9(3)V99.
           05 WS-HEADING            PIC 9(3)V99.
           05 WS-BATTERY-PCT        PIC 9(3).
           05 WS-STATUS-CODE        PIC X(3).
+          05 WS-REPORT-TIME        PIC 9(4).
 
+       FD  ATC-MESSAGE-FILE
+           RECORDING MODE IS F.
        01 WS-ATC-MESSAGE.
           05 WS-MSG-TYPE           PIC X(4).
           05 WS-MSG-CALLSIGN       PIC X(8).
@@ -24,47 +106,1144 @@
           05 WS-MSG-SPEED-KTS      PIC 9(3).
           05 WS-MSG-HDG            PIC 9(3).
           05 WS-MSG-STATUS         PIC X(1).
+          05 WS-MSG-BATTERY-PCT    PIC 9(3).
+
+       FD  ATC-INBOUND-FILE
+           RECORDING MODE IS F.
+       01 WS-ATC-IN-MESSAGE.
+          05 WS-IN-MSG-TYPE        PIC X(4).
+          05 WS-IN-MSG-CALLSIGN    PIC X(8).
+          05 WS-IN-MSG-SQUAWK      PIC 9(4).
+          05 WS-IN-MSG-ALT-FL      PIC 9(3).
+          05 WS-IN-MSG-SPEED-KTS   PIC 9(3).
+          05 WS-IN-MSG-HDG         PIC 9(3).
+          05 WS-IN-MSG-STATUS      PIC X(1).
+
+       FD  DRONE-OUTBOUND-FILE
+           RECORDING MODE IS F.
+       01 WS-DRONE-OUT-RECORD.
+          05 WS-OUT-DRONE-ID       PIC X(10).
+          05 WS-OUT-ALTITUDE       PIC 9(5)V99.
+          05 WS-OUT-SPEED          PIC 9(3)V99.
+          05 WS-OUT-HEADING        PIC 9(3)V99.
+          05 WS-OUT-STATUS-CODE    PIC X(3).
+
+       FD  REJECT-FILE
+           RECORDING MODE IS F.
+       01 WS-REJECT-RECORD.
+          05 WS-REJ-DRONE-ID       PIC X(10).
+          05 WS-REJ-REASON-CODE    PIC X(4).
+          05 WS-REJ-REASON-TEXT    PIC X(40).
+
+       FD  SUMMARY-FILE
+           RECORDING MODE IS F.
+       01 WS-SUMMARY-LINE          PIC X(80).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01 WS-CHECKPOINT-RECORD.
+          05 WS-CKPT-DRONE-ID       PIC X(10).
+          05 WS-CKPT-REC-NUM        PIC 9(8).
+          05 WS-CKPT-ATC-IN-REC-NUM PIC 9(8).
+          05 WS-CKPT-CONV-COUNT     PIC 9(6).
+          05 WS-CKPT-D2A-COUNT      PIC 9(6).
+          05 WS-CKPT-A2D-COUNT      PIC 9(6).
+          05 WS-CKPT-ERROR-COUNT    PIC 9(4).
+          05 WS-CKPT-REJECT-COUNT   PIC 9(4).
+          05 WS-CKPT-ATCMSG-LINES   PIC 9(8).
+          05 WS-CKPT-DEVRPT-LINES   PIC 9(8).
+          05 WS-CKPT-TRKHIST-LINES  PIC 9(8).
+
+       FD  REGISTRY-FILE
+           RECORDING MODE IS F.
+       01 WS-REGISTRY-RECORD.
+          05 WS-REG-DRONE-ID       PIC X(10).
+          05 WS-REG-CALLSIGN       PIC X(8).
+          05 WS-REG-SQUAWK-BASE    PIC 9(4).
+          05 WS-REG-ASSIGNED-DATE  PIC X(8).
+
+       FD  ROSTER-FILE
+           RECORDING MODE IS F.
+       01 WS-ROSTER-RECORD.
+          05 WS-ROST-DRONE-ID      PIC X(10).
+
+       FD  RECON-FILE
+           RECORDING MODE IS F.
+       01 WS-RECON-LINE            PIC X(80).
+
+       FD  FLIGHT-PLAN-FILE
+           RECORDING MODE IS F.
+       01 WS-FLIGHT-PLAN-RECORD.
+          05 WS-FP-DRONE-ID        PIC X(10).
+          05 WS-FP-ALT-LO          PIC 9(3).
+          05 WS-FP-ALT-HI          PIC 9(3).
+          05 WS-FP-HDG             PIC 9(3).
+          05 WS-FP-WINDOW-START    PIC 9(4).
+          05 WS-FP-WINDOW-END      PIC 9(4).
+
+       FD  DEVIATION-FILE
+           RECORDING MODE IS F.
+       01 WS-DEVIATION-LINE        PIC X(80).
+
+       FD  TRACK-HISTORY-FILE
+           RECORDING MODE IS F.
+       01 WS-TRACK-HISTORY-RECORD.
+          05 WS-HIST-DRONE-ID      PIC X(10).
+          05 WS-HIST-DATE          PIC X(8).
+          05 WS-HIST-TIME          PIC X(8).
+          05 WS-HIST-LATITUDE      PIC S9(3)V9(6).
+          05 WS-HIST-LONGITUDE     PIC S9(3)V9(6).
+          05 WS-HIST-ALTITUDE      PIC S9(5)V99.
+          05 WS-HIST-SPEED         PIC 9(3)V99.
+          05 WS-HIST-HEADING       PIC 9(3)V99.
+          05 WS-HIST-BATTERY-PCT   PIC 9(3).
+          05 WS-HIST-STATUS-CODE   PIC X(3).
+
+      * Temp-file record areas for the truncate-and-rebuild used to
+      * bring a batch output file back to its last-checkpointed line
+      * count on restart; each is a flat byte copy of its real record
+       FD  ATC-MESSAGE-TEMP-FILE
+           RECORDING MODE IS F.
+       01 WS-ATCMSG-TEMP-RECORD    PIC X(29).
+
+       FD  DRONE-OUTBOUND-TEMP-FILE
+           RECORDING MODE IS F.
+       01 WS-DRONEOUT-TEMP-RECORD  PIC X(30).
+
+       FD  REJECT-TEMP-FILE
+           RECORDING MODE IS F.
+       01 WS-REJECT-TEMP-RECORD    PIC X(54).
+
+       FD  DEVIATION-TEMP-FILE
+           RECORDING MODE IS F.
+       01 WS-DEVRPT-TEMP-RECORD    PIC X(80).
+
+       FD  TRACK-HISTORY-TEMP-FILE
+           RECORDING MODE IS F.
+       01 WS-TRKHIST-TEMP-RECORD   PIC X(67).
+
+       WORKING-STORAGE SECTION.
+       01 WS-DRONE-FILE-STATUS     PIC XX VALUE "00".
+       01 WS-ATC-FILE-STATUS       PIC XX VALUE "00".
+       01 WS-ATC-IN-FILE-STATUS    PIC XX VALUE "00".
+       01 WS-DRONE-OUT-FILE-STATUS PIC XX VALUE "00".
+       01 WS-REJECT-FILE-STATUS    PIC XX VALUE "00".
+       01 WS-SUMMARY-FILE-STATUS   PIC XX VALUE "00".
+       01 WS-CKPT-FILE-STATUS      PIC XX VALUE "00".
+       01 WS-REGISTRY-FILE-STATUS  PIC XX VALUE "00".
+       01 WS-ATC-TEMP-FILE-STATUS       PIC XX VALUE "00".
+       01 WS-DRONE-OUT-TEMP-FILE-STATUS PIC XX VALUE "00".
+       01 WS-REJECT-TEMP-FILE-STATUS    PIC XX VALUE "00".
+       01 WS-DEVIATION-TEMP-FILE-STATUS PIC XX VALUE "00".
+       01 WS-TRKHIST-TEMP-FILE-STATUS   PIC XX VALUE "00".
+       01 WS-CBL-RESULT            PIC 9(9) COMP-5 VALUE 0.
+       01 WS-TRUNC-LINE-NUM        PIC 9(8) VALUE 0.
+       01 WS-ATCMSG-LINE-COUNT     PIC 9(8) VALUE 0.
+       01 WS-DEVRPT-LINE-COUNT     PIC 9(8) VALUE 0.
+       01 WS-TRKHIST-LINE-COUNT    PIC 9(8) VALUE 0.
+       01 WS-RESTART-TRKHIST-LINES PIC 9(8) VALUE 0.
+       01 WS-NEXT-CALLSIGN-SEQ     PIC 9(6) VALUE 0.
+       01 WS-REGISTRY-COUNT        PIC 9(4) VALUE 0.
+       01 WS-REG-FOUND-SW          PIC X VALUE "N".
+          88 WS-REG-ENTRY-FOUND    VALUE "Y".
+       01 WS-REGISTRY-TABLE.
+          05 WS-REG-ENTRY OCCURS 2000 TIMES
+                          INDEXED BY WS-REG-IDX WS-REG-IDX2.
+             10 WS-REG-TBL-DRONE-ID    PIC X(10).
+             10 WS-REG-TBL-CALLSIGN    PIC X(8).
+             10 WS-REG-TBL-SQUAWK-BASE PIC 9(4).
+
+       01 WS-ROSTER-FILE-STATUS    PIC XX VALUE "00".
+       01 WS-RECON-FILE-STATUS     PIC XX VALUE "00".
+       01 WS-ROSTER-COUNT          PIC 9(4) VALUE 0.
+       01 WS-ROSTER-TABLE.
+          05 WS-ROST-ENTRY OCCURS 2000 TIMES
+                           INDEXED BY WS-ROST-IDX.
+             10 WS-ROST-TBL-DRONE-ID   PIC X(10).
+             10 WS-ROST-TBL-SEEN-COUNT PIC 9(4) VALUE 0.
+
+       01 WS-TRKHIST-FILE-STATUS   PIC XX VALUE "00".
+       01 WS-FLTPLAN-FILE-STATUS   PIC XX VALUE "00".
+       01 WS-DEVIATION-FILE-STATUS PIC XX VALUE "00".
+       01 WS-FLTPLAN-COUNT         PIC 9(4) VALUE 0.
+       01 WS-HEADING-TOLERANCE     PIC 9(3) VALUE 15.
+       01 WS-HDG-DIFF              PIC 9(3).
+       01 WS-CURRENT-HHMM          PIC 9(4).
+       01 WS-FLTPLAN-TABLE.
+          05 WS-FP-ENTRY OCCURS 2000 TIMES
+                         INDEXED BY WS-FP-IDX.
+             10 WS-FP-TBL-DRONE-ID     PIC X(10).
+             10 WS-FP-TBL-ALT-LO       PIC 9(3).
+             10 WS-FP-TBL-ALT-HI       PIC 9(3).
+             10 WS-FP-TBL-HDG          PIC 9(3).
+             10 WS-FP-TBL-WINDOW-START PIC 9(4).
+             10 WS-FP-TBL-WINDOW-END   PIC 9(4).
+
+       01 WS-DRONE-EOF-SW          PIC X VALUE "N".
+          88 END-OF-DRONE-FILE     VALUE "Y".
+       01 WS-ATC-IN-EOF-SW         PIC X VALUE "N".
+          88 END-OF-ATC-IN-FILE    VALUE "Y".
+
+       01 WS-VALID-SW              PIC X VALUE "Y".
+          88 WS-RECORD-IS-VALID    VALUE "Y".
+          88 WS-RECORD-IS-INVALID  VALUE "N".
+
+       01 WS-RESTART-PARM          PIC X(20) VALUE SPACES.
+       01 WS-SKIP-MODE-SW          PIC X VALUE "N".
+          88 WS-IN-SKIP-MODE       VALUE "Y".
+       01 WS-ATC-SKIP-MODE-SW      PIC X VALUE "N".
+          88 WS-IN-ATC-SKIP-MODE   VALUE "Y".
+       01 WS-RESTART-ACTIVE-SW     PIC X VALUE "N".
+          88 WS-RESTART-ACTIVE     VALUE "Y".
+       01 WS-DRONE-REC-NUM         PIC 9(8) VALUE 0.
+       01 WS-ATC-IN-REC-NUM        PIC 9(8) VALUE 0.
+       01 WS-RESTART-REC-NUM       PIC 9(8) VALUE 0.
+       01 WS-RESTART-ATC-IN-REC-NUM PIC 9(8) VALUE 0.
+       01 WS-CHECKPOINT-INTERVAL   PIC 9(4) VALUE 100.
+       01 WS-CKPT-INTERVAL-PARM    PIC X(4) VALUE SPACES.
+       01 WS-MAX-TABLE-ENTRIES     PIC 9(4) VALUE 2000.
 
        01 WS-CONVERSION-COUNT     PIC 9(6) VALUE 0.
+       01 WS-DRONE-TO-ATC-COUNT   PIC 9(6) VALUE 0.
+       01 WS-ATC-TO-DRONE-COUNT   PIC 9(6) VALUE 0.
        01 WS-ERROR-COUNT          PIC 9(4) VALUE 0.
+       01 WS-REJECT-COUNT         PIC 9(4) VALUE 0.
        01 WS-METERS-TO-FL         PIC 9V9(4) VALUE 0.0328.
+       01 WS-LOW-BATTERY-THRESHOLD PIC 9(3) VALUE 20.
+       01 WS-MAX-SPEED             PIC 9(3)V99 VALUE 150.00.
+       01 WS-CURRENT-SQUAWK-BASE   PIC 9(4) VALUE 1200.
+
+       01 WS-RUN-DATE              PIC X(8).
+       01 WS-RUN-TIME              PIC X(8).
 
        PROCEDURE DIVISION.
        MAIN-PROCESS.
-           PERFORM CONVERT-DRONE-TO-ATC
-           PERFORM CONVERT-ATC-TO-DRONE
+           PERFORM OPEN-BRIDGE-FILES
+           PERFORM READ-DRONE-RECORD
+           PERFORM UNTIL END-OF-DRONE-FILE
+               IF WS-IN-SKIP-MODE
+                   AND WS-DRONE-REC-NUM <= WS-RESTART-REC-NUM
+      * Still re-validate so roster reconciliation matches what the
+      * crashed run actually reported; the reject/error counters are
+      * NOT re-touched here since they were already restored from the
+      * checkpoint and this record's outcome is already reflected there
+                   PERFORM VALIDATE-DRONE-RECORD
+                   IF WS-RECORD-IS-VALID
+                       PERFORM MARK-ROSTER-SEEN
+                   END-IF
+               ELSE
+                   MOVE "N" TO WS-SKIP-MODE-SW
+                   PERFORM VALIDATE-DRONE-RECORD
+                   IF WS-RECORD-IS-VALID
+                       PERFORM CONVERT-DRONE-TO-ATC
+                       PERFORM WRITE-ATC-MESSAGE
+                       PERFORM CHECK-LOW-BATTERY-ADVISORY
+                   ELSE
+                       PERFORM WRITE-REJECT-RECORD
+                   END-IF
+                   IF FUNCTION MOD(WS-DRONE-REC-NUM
+                       WS-CHECKPOINT-INTERVAL) = 0
+                       PERFORM WRITE-CHECKPOINT-RECORD
+                   END-IF
+               END-IF
+               PERFORM READ-DRONE-RECORD
+           END-PERFORM
+      * Phase-boundary checkpoint so a restart landing in the
+      * ATC-to-drone loop never re-drives the drone-to-ATC pass.
+      * Skipped when no drone record was ever read, since
+      * WS-DRONE-ID would still hold its unread FD buffer value.
+           IF WS-DRONE-REC-NUM > 0
+               PERFORM WRITE-CHECKPOINT-RECORD
+           END-IF
+
+           PERFORM READ-ATC-IN-MESSAGE
+           PERFORM UNTIL END-OF-ATC-IN-FILE
+               IF WS-IN-ATC-SKIP-MODE
+                   AND WS-ATC-IN-REC-NUM <= WS-RESTART-ATC-IN-REC-NUM
+                   CONTINUE
+               ELSE
+                   MOVE "N" TO WS-ATC-SKIP-MODE-SW
+                   PERFORM CONVERT-ATC-TO-DRONE
+                   PERFORM WRITE-DRONE-OUT-RECORD
+                   IF FUNCTION MOD(WS-ATC-IN-REC-NUM
+                       WS-CHECKPOINT-INTERVAL) = 0
+                       PERFORM WRITE-CHECKPOINT-RECORD
+                   END-IF
+               END-IF
+               PERFORM READ-ATC-IN-MESSAGE
+           END-PERFORM
+
+           PERFORM WRITE-SUMMARY-REPORT
+           PERFORM WRITE-RECONCILIATION-REPORT
+           PERFORM CLOSE-BRIDGE-FILES
            STOP RUN.
 
+       OPEN-BRIDGE-FILES.
+           OPEN INPUT DRONE-TRACK-FILE
+           OPEN INPUT ATC-INBOUND-FILE
+      * Give the drone record area a printable initial value so a
+      * checkpoint written before the first READ (e.g. an empty
+      * drone file, or a boundary/mid-loop write in the ATC-to-drone
+      * pass) never carries the raw unread FD buffer into WS-CKPT-
+      * DRONE-ID, which LINE SEQUENTIAL cannot write out as text
+           MOVE SPACES TO WS-DRONE-RECORD
+           PERFORM DETERMINE-CHECKPOINT-INTERVAL
+           PERFORM DETERMINE-RESTART-MODE
+           PERFORM OPEN-BATCH-OUTPUT-FILES
+           PERFORM INIT-TRACK-HISTORY
+           PERFORM INIT-REGISTRY
+           PERFORM INIT-ROSTER
+           PERFORM INIT-FLIGHT-PLAN.
+
+       DETERMINE-CHECKPOINT-INTERVAL.
+      * Configurable via ATC_BRIDGE_CKPT_INTERVAL; falls back to 100
+      * when unset or non-numeric, the way our other batch jobs do.
+      * TRIM strips the trailing spaces ACCEPT pads short values with,
+      * since e.g. "2   " tests NOT NUMERIC but FUNCTION TRIM of it does
+           ACCEPT WS-CKPT-INTERVAL-PARM FROM ENVIRONMENT
+               "ATC_BRIDGE_CKPT_INTERVAL"
+           IF FUNCTION TRIM(WS-CKPT-INTERVAL-PARM) IS NUMERIC
+               AND FUNCTION NUMVAL(WS-CKPT-INTERVAL-PARM) > 0
+               MOVE FUNCTION NUMVAL(WS-CKPT-INTERVAL-PARM)
+                   TO WS-CHECKPOINT-INTERVAL
+           END-IF.
+
+       DETERMINE-RESTART-MODE.
+      * RESTART parameter on the command line resumes after the last
+      * checkpointed relative record instead of reprocessing the file
+           ACCEPT WS-RESTART-PARM FROM COMMAND-LINE
+           IF WS-RESTART-PARM NOT = SPACES
+               OPEN INPUT CHECKPOINT-FILE
+               IF WS-CKPT-FILE-STATUS = "35"
+                   OPEN OUTPUT CHECKPOINT-FILE
+               ELSE
+                   PERFORM UNTIL WS-CKPT-FILE-STATUS = "10"
+                       READ CHECKPOINT-FILE
+                           AT END MOVE "10" TO WS-CKPT-FILE-STATUS
+                           NOT AT END PERFORM CAPTURE-CHECKPOINT-STATE
+                       END-READ
+                   END-PERFORM
+                   CLOSE CHECKPOINT-FILE
+                   IF WS-RESTART-REC-NUM > 0
+                       OR WS-RESTART-ATC-IN-REC-NUM > 0
+                       SET WS-IN-SKIP-MODE TO TRUE
+                       SET WS-IN-ATC-SKIP-MODE TO TRUE
+                       SET WS-RESTART-ACTIVE TO TRUE
+                   END-IF
+                   OPEN EXTEND CHECKPOINT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+
+       CAPTURE-CHECKPOINT-STATE.
+      * Each checkpoint record overwrites the last: the final one read
+      * is the most recent resume point and running-total audit counts
+           MOVE WS-CKPT-REC-NUM TO WS-RESTART-REC-NUM
+           MOVE WS-CKPT-ATC-IN-REC-NUM TO WS-RESTART-ATC-IN-REC-NUM
+           MOVE WS-CKPT-CONV-COUNT TO WS-CONVERSION-COUNT
+           MOVE WS-CKPT-D2A-COUNT TO WS-DRONE-TO-ATC-COUNT
+           MOVE WS-CKPT-A2D-COUNT TO WS-ATC-TO-DRONE-COUNT
+           MOVE WS-CKPT-ERROR-COUNT TO WS-ERROR-COUNT
+           MOVE WS-CKPT-REJECT-COUNT TO WS-REJECT-COUNT
+           MOVE WS-CKPT-ATCMSG-LINES TO WS-ATCMSG-LINE-COUNT
+           MOVE WS-CKPT-DEVRPT-LINES TO WS-DEVRPT-LINE-COUNT
+           MOVE WS-CKPT-TRKHIST-LINES TO WS-RESTART-TRKHIST-LINES.
+
+       OPEN-BATCH-OUTPUT-FILES.
+      * On a restart these must be extended, not truncated, or every
+      * message already sent for the pre-checkpoint portion is lost
+           PERFORM OPEN-FOR-MODE-ATC-MESSAGE
+           PERFORM OPEN-FOR-MODE-DRONE-OUT
+           PERFORM OPEN-FOR-MODE-REJECT
+           PERFORM OPEN-FOR-MODE-SUMMARY
+           PERFORM OPEN-FOR-MODE-RECON
+           PERFORM OPEN-FOR-MODE-DEVIATION.
+
+       TRUNCATE-ATC-MESSAGE-FILE.
+      * Rebuild ATCMSG.DAT keeping only the first WS-ATCMSG-LINE-COUNT
+      * lines (its length as of the last checkpoint) so extending it
+      * cannot re-append SURV/ADVS messages the crashed run already sent
+           MOVE 0 TO WS-TRUNC-LINE-NUM
+           OPEN OUTPUT ATC-MESSAGE-TEMP-FILE
+           OPEN INPUT ATC-MESSAGE-FILE
+           PERFORM UNTIL WS-ATC-FILE-STATUS = "10"
+               READ ATC-MESSAGE-FILE
+                   AT END MOVE "10" TO WS-ATC-FILE-STATUS
+                   NOT AT END
+                       ADD 1 TO WS-TRUNC-LINE-NUM
+                       IF WS-TRUNC-LINE-NUM <= WS-ATCMSG-LINE-COUNT
+                           WRITE WS-ATCMSG-TEMP-RECORD FROM
+                               WS-ATC-MESSAGE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ATC-MESSAGE-FILE
+           CLOSE ATC-MESSAGE-TEMP-FILE
+           CALL "CBL_DELETE_FILE" USING "ATCMSG.DAT"
+               RETURNING WS-CBL-RESULT
+           CALL "CBL_RENAME_FILE" USING "ATCMSG.DAT.TMP" "ATCMSG.DAT"
+               RETURNING WS-CBL-RESULT
+           IF WS-CBL-RESULT NOT = 0
+               DISPLAY "LEGACY-ATC-BRIDGE: ATCMSG.DAT TRUNCATE-REBUILD "
+                   "FAILED, RESULT=" WS-CBL-RESULT
+               ADD 1 TO WS-ERROR-COUNT
+           END-IF.
+
+       TRUNCATE-DRONE-OUTBOUND-FILE.
+      * Same rebuild, keyed off WS-ATC-TO-DRONE-COUNT since that
+      * counter already tracks DRONEOUT.DAT 1-for-1 (one write per
+      * ATC-in record)
+           MOVE 0 TO WS-TRUNC-LINE-NUM
+           OPEN OUTPUT DRONE-OUTBOUND-TEMP-FILE
+           OPEN INPUT DRONE-OUTBOUND-FILE
+           PERFORM UNTIL WS-DRONE-OUT-FILE-STATUS = "10"
+               READ DRONE-OUTBOUND-FILE
+                   AT END MOVE "10" TO WS-DRONE-OUT-FILE-STATUS
+                   NOT AT END
+                       ADD 1 TO WS-TRUNC-LINE-NUM
+                       IF WS-TRUNC-LINE-NUM <= WS-ATC-TO-DRONE-COUNT
+                           WRITE WS-DRONEOUT-TEMP-RECORD FROM
+                               WS-DRONE-OUT-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE DRONE-OUTBOUND-FILE
+           CLOSE DRONE-OUTBOUND-TEMP-FILE
+           CALL "CBL_DELETE_FILE" USING "DRONEOUT.DAT"
+               RETURNING WS-CBL-RESULT
+           CALL "CBL_RENAME_FILE" USING "DRONEOUT.DAT.TMP"
+               "DRONEOUT.DAT" RETURNING WS-CBL-RESULT
+           IF WS-CBL-RESULT NOT = 0
+               DISPLAY "LEGACY-ATC-BRIDGE: DRONEOUT.DAT "
+                   "TRUNCATE-REBUILD FAILED, RESULT=" WS-CBL-RESULT
+               ADD 1 TO WS-ERROR-COUNT
+           END-IF.
+
+       TRUNCATE-REJECT-FILE.
+      * Same rebuild, keyed off WS-REJECT-COUNT (one write per reject)
+           MOVE 0 TO WS-TRUNC-LINE-NUM
+           OPEN OUTPUT REJECT-TEMP-FILE
+           OPEN INPUT REJECT-FILE
+           PERFORM UNTIL WS-REJECT-FILE-STATUS = "10"
+               READ REJECT-FILE
+                   AT END MOVE "10" TO WS-REJECT-FILE-STATUS
+                   NOT AT END
+                       ADD 1 TO WS-TRUNC-LINE-NUM
+                       IF WS-TRUNC-LINE-NUM <= WS-REJECT-COUNT
+                           WRITE WS-REJECT-TEMP-RECORD FROM
+                               WS-REJECT-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE REJECT-FILE
+           CLOSE REJECT-TEMP-FILE
+           CALL "CBL_DELETE_FILE" USING "REJECT.DAT"
+               RETURNING WS-CBL-RESULT
+           CALL "CBL_RENAME_FILE" USING "REJECT.DAT.TMP" "REJECT.DAT"
+               RETURNING WS-CBL-RESULT
+           IF WS-CBL-RESULT NOT = 0
+               DISPLAY "LEGACY-ATC-BRIDGE: REJECT.DAT TRUNCATE-REBUILD "
+                   "FAILED, RESULT=" WS-CBL-RESULT
+               ADD 1 TO WS-ERROR-COUNT
+           END-IF.
+
+       TRUNCATE-DEVIATION-FILE.
+      * Same rebuild, keyed off WS-DEVRPT-LINE-COUNT (0, 1, or 2 writes
+      * per converted drone record, so it needs its own dedicated count)
+           MOVE 0 TO WS-TRUNC-LINE-NUM
+           OPEN OUTPUT DEVIATION-TEMP-FILE
+           OPEN INPUT DEVIATION-FILE
+           PERFORM UNTIL WS-DEVIATION-FILE-STATUS = "10"
+               READ DEVIATION-FILE
+                   AT END MOVE "10" TO WS-DEVIATION-FILE-STATUS
+                   NOT AT END
+                       ADD 1 TO WS-TRUNC-LINE-NUM
+                       IF WS-TRUNC-LINE-NUM <= WS-DEVRPT-LINE-COUNT
+                           WRITE WS-DEVRPT-TEMP-RECORD FROM
+                               WS-DEVIATION-LINE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE DEVIATION-FILE
+           CLOSE DEVIATION-TEMP-FILE
+           CALL "CBL_DELETE_FILE" USING "DEVRPT.RPT"
+               RETURNING WS-CBL-RESULT
+           CALL "CBL_RENAME_FILE" USING "DEVRPT.RPT.TMP" "DEVRPT.RPT"
+               RETURNING WS-CBL-RESULT
+           IF WS-CBL-RESULT NOT = 0
+               DISPLAY "LEGACY-ATC-BRIDGE: DEVRPT.RPT TRUNCATE-REBUILD "
+                   "FAILED, RESULT=" WS-CBL-RESULT
+               ADD 1 TO WS-ERROR-COUNT
+           END-IF.
+
+       TRUNCATE-TRACK-HISTORY-FILE.
+      * Same rebuild, but keyed off the absolute WS-RESTART-TRKHIST-
+      * LINES total since TRKHIST.DAT persists across many days' runs
+      * rather than starting empty each batch
+           MOVE 0 TO WS-TRUNC-LINE-NUM
+           OPEN OUTPUT TRACK-HISTORY-TEMP-FILE
+           OPEN INPUT TRACK-HISTORY-FILE
+           PERFORM UNTIL WS-TRKHIST-FILE-STATUS = "10"
+               READ TRACK-HISTORY-FILE
+                   AT END MOVE "10" TO WS-TRKHIST-FILE-STATUS
+                   NOT AT END
+                       ADD 1 TO WS-TRUNC-LINE-NUM
+                       IF WS-TRUNC-LINE-NUM <= WS-RESTART-TRKHIST-LINES
+                           WRITE WS-TRKHIST-TEMP-RECORD FROM
+                               WS-TRACK-HISTORY-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TRACK-HISTORY-FILE
+           CLOSE TRACK-HISTORY-TEMP-FILE
+           CALL "CBL_DELETE_FILE" USING "TRKHIST.DAT"
+               RETURNING WS-CBL-RESULT
+           CALL "CBL_RENAME_FILE" USING "TRKHIST.DAT.TMP" "TRKHIST.DAT"
+               RETURNING WS-CBL-RESULT
+           IF WS-CBL-RESULT NOT = 0
+               DISPLAY "LEGACY-ATC-BRIDGE: TRKHIST.DAT "
+                   "TRUNCATE-REBUILD FAILED, RESULT=" WS-CBL-RESULT
+               ADD 1 TO WS-ERROR-COUNT
+           END-IF.
+
+       OPEN-FOR-MODE-ATC-MESSAGE.
+           IF WS-RESTART-ACTIVE
+               OPEN INPUT ATC-MESSAGE-FILE
+               IF WS-ATC-FILE-STATUS = "35"
+                   OPEN OUTPUT ATC-MESSAGE-FILE
+               ELSE
+                   CLOSE ATC-MESSAGE-FILE
+                   PERFORM TRUNCATE-ATC-MESSAGE-FILE
+                   OPEN EXTEND ATC-MESSAGE-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT ATC-MESSAGE-FILE
+           END-IF.
+
+       OPEN-FOR-MODE-DRONE-OUT.
+           IF WS-RESTART-ACTIVE
+               OPEN INPUT DRONE-OUTBOUND-FILE
+               IF WS-DRONE-OUT-FILE-STATUS = "35"
+                   OPEN OUTPUT DRONE-OUTBOUND-FILE
+               ELSE
+                   CLOSE DRONE-OUTBOUND-FILE
+                   PERFORM TRUNCATE-DRONE-OUTBOUND-FILE
+                   OPEN EXTEND DRONE-OUTBOUND-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT DRONE-OUTBOUND-FILE
+           END-IF.
+
+       OPEN-FOR-MODE-REJECT.
+           IF WS-RESTART-ACTIVE
+               OPEN INPUT REJECT-FILE
+               IF WS-REJECT-FILE-STATUS = "35"
+                   OPEN OUTPUT REJECT-FILE
+               ELSE
+                   CLOSE REJECT-FILE
+                   PERFORM TRUNCATE-REJECT-FILE
+                   OPEN EXTEND REJECT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT REJECT-FILE
+           END-IF.
+
+       OPEN-FOR-MODE-SUMMARY.
+           IF WS-RESTART-ACTIVE
+               OPEN INPUT SUMMARY-FILE
+               IF WS-SUMMARY-FILE-STATUS = "35"
+                   OPEN OUTPUT SUMMARY-FILE
+               ELSE
+                   CLOSE SUMMARY-FILE
+                   OPEN EXTEND SUMMARY-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT SUMMARY-FILE
+           END-IF.
+
+       OPEN-FOR-MODE-RECON.
+           IF WS-RESTART-ACTIVE
+               OPEN INPUT RECON-FILE
+               IF WS-RECON-FILE-STATUS = "35"
+                   OPEN OUTPUT RECON-FILE
+               ELSE
+                   CLOSE RECON-FILE
+                   OPEN EXTEND RECON-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT RECON-FILE
+           END-IF.
+
+       OPEN-FOR-MODE-DEVIATION.
+           IF WS-RESTART-ACTIVE
+               OPEN INPUT DEVIATION-FILE
+               IF WS-DEVIATION-FILE-STATUS = "35"
+                   OPEN OUTPUT DEVIATION-FILE
+               ELSE
+                   CLOSE DEVIATION-FILE
+                   PERFORM TRUNCATE-DEVIATION-FILE
+                   OPEN EXTEND DEVIATION-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT DEVIATION-FILE
+           END-IF.
+
+       INIT-TRACK-HISTORY.
+      * TRKHIST.DAT is appended to across runs (not reset per batch),
+      * so on restart we cannot truncate to a per-run counter the way
+      * the other batch outputs do; instead count its current total
+      * lines and, if that exceeds the total as of the last checkpoint,
+      * truncate off exactly the post-checkpoint tail the crashed run
+      * appended. Also created on first use since OPEN EXTEND on a
+      * nonexistent file is a silent no-op
+           OPEN INPUT TRACK-HISTORY-FILE
+           IF WS-TRKHIST-FILE-STATUS = "35"
+               OPEN OUTPUT TRACK-HISTORY-FILE
+               CLOSE TRACK-HISTORY-FILE
+               MOVE 0 TO WS-TRKHIST-LINE-COUNT
+           ELSE
+               MOVE 0 TO WS-TRKHIST-LINE-COUNT
+               PERFORM UNTIL WS-TRKHIST-FILE-STATUS = "10"
+                   READ TRACK-HISTORY-FILE
+                       AT END MOVE "10" TO WS-TRKHIST-FILE-STATUS
+                       NOT AT END ADD 1 TO WS-TRKHIST-LINE-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE TRACK-HISTORY-FILE
+               IF WS-RESTART-ACTIVE
+                   AND WS-TRKHIST-LINE-COUNT > WS-RESTART-TRKHIST-LINES
+                   PERFORM TRUNCATE-TRACK-HISTORY-FILE
+                   MOVE WS-RESTART-TRKHIST-LINES
+                       TO WS-TRKHIST-LINE-COUNT
+               END-IF
+           END-IF
+           OPEN EXTEND TRACK-HISTORY-FILE.
+
+       INIT-FLIGHT-PLAN.
+      * Loads filed flight plans so converted altitude/heading can be
+      * cross-checked against what each drone was actually cleared for
+           OPEN INPUT FLIGHT-PLAN-FILE
+           IF WS-FLTPLAN-FILE-STATUS = "35"
+               CONTINUE
+           ELSE
+               PERFORM UNTIL WS-FLTPLAN-FILE-STATUS = "10"
+                   READ FLIGHT-PLAN-FILE
+                       AT END MOVE "10" TO WS-FLTPLAN-FILE-STATUS
+                       NOT AT END PERFORM LOAD-FLIGHT-PLAN-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE FLIGHT-PLAN-FILE
+           END-IF.
+
+       LOAD-FLIGHT-PLAN-ENTRY.
+           IF WS-FLTPLAN-COUNT >= WS-MAX-TABLE-ENTRIES
+               DISPLAY "LEGACY-ATC-BRIDGE: FLIGHT PLAN TABLE FULL AT "
+                   WS-MAX-TABLE-ENTRIES " ENTRIES, CANNOT ADD DRONE "
+                   WS-FP-DRONE-ID
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           ADD 1 TO WS-FLTPLAN-COUNT
+           SET WS-FP-IDX TO WS-FLTPLAN-COUNT
+           MOVE WS-FP-DRONE-ID TO WS-FP-TBL-DRONE-ID(WS-FP-IDX)
+           MOVE WS-FP-ALT-LO TO WS-FP-TBL-ALT-LO(WS-FP-IDX)
+           MOVE WS-FP-ALT-HI TO WS-FP-TBL-ALT-HI(WS-FP-IDX)
+           MOVE WS-FP-HDG TO WS-FP-TBL-HDG(WS-FP-IDX)
+           MOVE WS-FP-WINDOW-START TO WS-FP-TBL-WINDOW-START(WS-FP-IDX)
+           MOVE WS-FP-WINDOW-END TO WS-FP-TBL-WINDOW-END(WS-FP-IDX).
+
+       INIT-ROSTER.
+      * Loads today's active drone roster so we can flag silent drones
+      * and duplicate SURV callsigns during end-of-run reconciliation
+           OPEN INPUT ROSTER-FILE
+           IF WS-ROSTER-FILE-STATUS = "35"
+               CONTINUE
+           ELSE
+               PERFORM UNTIL WS-ROSTER-FILE-STATUS = "10"
+                   READ ROSTER-FILE
+                       AT END MOVE "10" TO WS-ROSTER-FILE-STATUS
+                       NOT AT END
+                           IF WS-ROSTER-COUNT >= WS-MAX-TABLE-ENTRIES
+                               DISPLAY "LEGACY-ATC-BRIDGE: ROSTER "
+                                   "TABLE FULL AT " WS-MAX-TABLE-ENTRIES
+                                   " ENTRIES"
+                               MOVE 16 TO RETURN-CODE
+                               STOP RUN
+                           END-IF
+                           ADD 1 TO WS-ROSTER-COUNT
+                           SET WS-ROST-IDX TO WS-ROSTER-COUNT
+                           MOVE WS-ROST-DRONE-ID TO
+                               WS-ROST-TBL-DRONE-ID(WS-ROST-IDX)
+                   END-READ
+               END-PERFORM
+               CLOSE ROSTER-FILE
+           END-IF.
+
+       INIT-REGISTRY.
+      * Persistent drone-ID <-> callsign/squawk registry, replacing the
+      * old truncate-and-hope CALLSIGN substring trick. Loaded into a
+      * table at start-of-run and appended to as new drones show up.
+           OPEN INPUT REGISTRY-FILE
+           IF WS-REGISTRY-FILE-STATUS = "35"
+               OPEN OUTPUT REGISTRY-FILE
+               CLOSE REGISTRY-FILE
+           ELSE
+               PERFORM UNTIL WS-REGISTRY-FILE-STATUS = "10"
+                   READ REGISTRY-FILE
+                       AT END MOVE "10" TO WS-REGISTRY-FILE-STATUS
+                       NOT AT END PERFORM LOAD-REGISTRY-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE REGISTRY-FILE
+           END-IF
+           MOVE WS-REGISTRY-COUNT TO WS-NEXT-CALLSIGN-SEQ
+           OPEN EXTEND REGISTRY-FILE.
+
+       LOAD-REGISTRY-ENTRY.
+           IF WS-REGISTRY-COUNT >= WS-MAX-TABLE-ENTRIES
+               DISPLAY "LEGACY-ATC-BRIDGE: REGISTRY TABLE FULL AT "
+                   WS-MAX-TABLE-ENTRIES " ENTRIES, CANNOT ADD DRONE "
+                   WS-REG-DRONE-ID
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           ADD 1 TO WS-REGISTRY-COUNT
+           SET WS-REG-IDX TO WS-REGISTRY-COUNT
+           MOVE WS-REG-DRONE-ID TO WS-REG-TBL-DRONE-ID(WS-REG-IDX)
+           MOVE WS-REG-CALLSIGN TO WS-REG-TBL-CALLSIGN(WS-REG-IDX)
+           MOVE WS-REG-SQUAWK-BASE
+               TO WS-REG-TBL-SQUAWK-BASE(WS-REG-IDX).
+
+       READ-DRONE-RECORD.
+           READ DRONE-TRACK-FILE
+               AT END SET END-OF-DRONE-FILE TO TRUE
+           END-READ
+           IF NOT END-OF-DRONE-FILE
+               ADD 1 TO WS-DRONE-REC-NUM
+           END-IF.
+
+       WRITE-CHECKPOINT-RECORD.
+           MOVE WS-DRONE-ID TO WS-CKPT-DRONE-ID
+           MOVE WS-DRONE-REC-NUM TO WS-CKPT-REC-NUM
+           MOVE WS-ATC-IN-REC-NUM TO WS-CKPT-ATC-IN-REC-NUM
+           MOVE WS-CONVERSION-COUNT TO WS-CKPT-CONV-COUNT
+           MOVE WS-DRONE-TO-ATC-COUNT TO WS-CKPT-D2A-COUNT
+           MOVE WS-ATC-TO-DRONE-COUNT TO WS-CKPT-A2D-COUNT
+           MOVE WS-ERROR-COUNT TO WS-CKPT-ERROR-COUNT
+           MOVE WS-REJECT-COUNT TO WS-CKPT-REJECT-COUNT
+           MOVE WS-ATCMSG-LINE-COUNT TO WS-CKPT-ATCMSG-LINES
+           MOVE WS-DEVRPT-LINE-COUNT TO WS-CKPT-DEVRPT-LINES
+           MOVE WS-TRKHIST-LINE-COUNT TO WS-CKPT-TRKHIST-LINES
+           WRITE WS-CHECKPOINT-RECORD
+           IF WS-CKPT-FILE-STATUS NOT = "00"
+               DISPLAY "LEGACY-ATC-BRIDGE: CHECKPOINT-FILE WRITE "
+                   "ERROR STATUS=" WS-CKPT-FILE-STATUS
+               ADD 1 TO WS-ERROR-COUNT
+           END-IF.
+
+       WRITE-ATC-MESSAGE.
+           WRITE WS-ATC-MESSAGE
+           IF WS-ATC-FILE-STATUS NOT = "00"
+               DISPLAY "LEGACY-ATC-BRIDGE: ATC-MESSAGE-FILE WRITE "
+                   "ERROR STATUS=" WS-ATC-FILE-STATUS
+                   " DRONE=" WS-DRONE-ID
+               ADD 1 TO WS-ERROR-COUNT
+           ELSE
+               ADD 1 TO WS-ATCMSG-LINE-COUNT
+           END-IF.
+
+       READ-ATC-IN-MESSAGE.
+           READ ATC-INBOUND-FILE
+               AT END SET END-OF-ATC-IN-FILE TO TRUE
+           END-READ
+           IF NOT END-OF-ATC-IN-FILE
+               ADD 1 TO WS-ATC-IN-REC-NUM
+           END-IF.
+
+       WRITE-DRONE-OUT-RECORD.
+           WRITE WS-DRONE-OUT-RECORD
+           IF WS-DRONE-OUT-FILE-STATUS NOT = "00"
+               DISPLAY "LEGACY-ATC-BRIDGE: DRONE-OUTBOUND-FILE WRITE "
+                   "ERROR STATUS=" WS-DRONE-OUT-FILE-STATUS
+                   " CALLSIGN=" WS-IN-MSG-CALLSIGN
+               ADD 1 TO WS-ERROR-COUNT
+           ELSE
+               ADD 1 TO WS-ATC-TO-DRONE-COUNT
+           END-IF.
+
+       CLOSE-BRIDGE-FILES.
+           CLOSE DRONE-TRACK-FILE
+           CLOSE ATC-MESSAGE-FILE
+           CLOSE ATC-INBOUND-FILE
+           CLOSE DRONE-OUTBOUND-FILE
+           CLOSE REJECT-FILE
+           CLOSE SUMMARY-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE REGISTRY-FILE
+           CLOSE RECON-FILE
+           CLOSE DEVIATION-FILE
+           CLOSE TRACK-HISTORY-FILE.
+
+       WRITE-SUMMARY-REPORT.
+      * End-of-run audit trail for the shift log
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           MOVE SPACES TO WS-SUMMARY-LINE
+           STRING "LEGACY-ATC-BRIDGE RUN " WS-RUN-DATE " " WS-RUN-TIME
+               DELIMITED SIZE INTO WS-SUMMARY-LINE
+           WRITE WS-SUMMARY-LINE
+           IF WS-SUMMARY-FILE-STATUS NOT = "00"
+               DISPLAY "LEGACY-ATC-BRIDGE: SUMMARY-FILE WRITE ERROR "
+                   "STATUS=" WS-SUMMARY-FILE-STATUS
+               ADD 1 TO WS-ERROR-COUNT
+           END-IF
+           MOVE SPACES TO WS-SUMMARY-LINE
+           STRING "DRONE-TO-ATC CONVERTED: " WS-DRONE-TO-ATC-COUNT
+               DELIMITED SIZE INTO WS-SUMMARY-LINE
+           WRITE WS-SUMMARY-LINE
+           IF WS-SUMMARY-FILE-STATUS NOT = "00"
+               DISPLAY "LEGACY-ATC-BRIDGE: SUMMARY-FILE WRITE ERROR "
+                   "STATUS=" WS-SUMMARY-FILE-STATUS
+               ADD 1 TO WS-ERROR-COUNT
+           END-IF
+           MOVE SPACES TO WS-SUMMARY-LINE
+           STRING "ATC-TO-DRONE CONVERTED: " WS-ATC-TO-DRONE-COUNT
+               DELIMITED SIZE INTO WS-SUMMARY-LINE
+           WRITE WS-SUMMARY-LINE
+           IF WS-SUMMARY-FILE-STATUS NOT = "00"
+               DISPLAY "LEGACY-ATC-BRIDGE: SUMMARY-FILE WRITE ERROR "
+                   "STATUS=" WS-SUMMARY-FILE-STATUS
+               ADD 1 TO WS-ERROR-COUNT
+           END-IF
+           MOVE SPACES TO WS-SUMMARY-LINE
+           STRING "TOTAL CONVERTED:        " WS-CONVERSION-COUNT
+               DELIMITED SIZE INTO WS-SUMMARY-LINE
+           WRITE WS-SUMMARY-LINE
+           IF WS-SUMMARY-FILE-STATUS NOT = "00"
+               DISPLAY "LEGACY-ATC-BRIDGE: SUMMARY-FILE WRITE ERROR "
+                   "STATUS=" WS-SUMMARY-FILE-STATUS
+               ADD 1 TO WS-ERROR-COUNT
+           END-IF
+           MOVE SPACES TO WS-SUMMARY-LINE
+           STRING "ERROR COUNT:            " WS-ERROR-COUNT
+               DELIMITED SIZE INTO WS-SUMMARY-LINE
+           WRITE WS-SUMMARY-LINE
+           IF WS-SUMMARY-FILE-STATUS NOT = "00"
+               DISPLAY "LEGACY-ATC-BRIDGE: SUMMARY-FILE WRITE ERROR "
+                   "STATUS=" WS-SUMMARY-FILE-STATUS
+               ADD 1 TO WS-ERROR-COUNT
+           END-IF
+           MOVE SPACES TO WS-SUMMARY-LINE
+           STRING "REJECT COUNT:           " WS-REJECT-COUNT
+               DELIMITED SIZE INTO WS-SUMMARY-LINE
+           WRITE WS-SUMMARY-LINE
+           IF WS-SUMMARY-FILE-STATUS NOT = "00"
+               DISPLAY "LEGACY-ATC-BRIDGE: SUMMARY-FILE WRITE ERROR "
+                   "STATUS=" WS-SUMMARY-FILE-STATUS
+               ADD 1 TO WS-ERROR-COUNT
+           END-IF.
+
+       VALIDATE-DRONE-RECORD.
+      * Range-check telemetry before it is allowed to reach the ATC side
+           SET WS-RECORD-IS-VALID TO TRUE
+           EVALUATE TRUE
+               WHEN WS-LATITUDE < -90.000000 OR WS-LATITUDE > 90.000000
+                   SET WS-RECORD-IS-INVALID TO TRUE
+                   MOVE "BLAT" TO WS-REJ-REASON-CODE
+                   MOVE "LATITUDE OUT OF RANGE" TO WS-REJ-REASON-TEXT
+               WHEN WS-ALTITUDE < 0
+                   SET WS-RECORD-IS-INVALID TO TRUE
+                   MOVE "BALT" TO WS-REJ-REASON-CODE
+                   MOVE "NEGATIVE ALTITUDE" TO WS-REJ-REASON-TEXT
+               WHEN WS-HEADING > 359.99
+                   SET WS-RECORD-IS-INVALID TO TRUE
+                   MOVE "BHDG" TO WS-REJ-REASON-CODE
+                   MOVE "HEADING OUT OF RANGE" TO WS-REJ-REASON-TEXT
+               WHEN WS-SPEED > WS-MAX-SPEED
+                   SET WS-RECORD-IS-INVALID TO TRUE
+                   MOVE "BSPD" TO WS-REJ-REASON-CODE
+                   MOVE "SPEED OUT OF RANGE" TO WS-REJ-REASON-TEXT
+               WHEN WS-BATTERY-PCT > 100
+                   SET WS-RECORD-IS-INVALID TO TRUE
+                   MOVE "BBAT" TO WS-REJ-REASON-CODE
+                   MOVE "BATTERY PCT OUT OF RANGE" TO WS-REJ-REASON-TEXT
+           END-EVALUATE
+           IF WS-RECORD-IS-INVALID
+               MOVE WS-DRONE-ID TO WS-REJ-DRONE-ID
+           END-IF.
+
+       WRITE-REJECT-RECORD.
+           WRITE WS-REJECT-RECORD
+           IF WS-REJECT-FILE-STATUS NOT = "00"
+               DISPLAY "LEGACY-ATC-BRIDGE: REJECT-FILE WRITE "
+                   "ERROR STATUS=" WS-REJECT-FILE-STATUS
+                   " DRONE=" WS-DRONE-ID
+               ADD 1 TO WS-ERROR-COUNT
+           ELSE
+               ADD 1 TO WS-REJECT-COUNT
+           END-IF.
+
        CONVERT-DRONE-TO-ATC.
       * Convert SDACS drone record to legacy ATC format
            MOVE "SURV" TO WS-MSG-TYPE
-           STRING "SD" WS-DRONE-ID(1:6)
-               DELIMITED SIZE INTO WS-MSG-CALLSIGN
+           MOVE 0 TO WS-MSG-BATTERY-PCT
+           PERFORM LOOKUP-OR-ALLOCATE-CALLSIGN
            COMPUTE WS-MSG-ALT-FL =
                WS-ALTITUDE * WS-METERS-TO-FL
            COMPUTE WS-MSG-SPEED-KTS =
                WS-SPEED * 1.944
            MOVE WS-HEADING TO WS-MSG-HDG
+      * Normal flight uses the drone's own registry-assigned squawk;
+      * emergency conditions always override to the standard distress
+      * codes regardless of what the registry has on file
            EVALUATE WS-STATUS-CODE
                WHEN "FLY" MOVE "A" TO WS-MSG-STATUS
+                          MOVE WS-CURRENT-SQUAWK-BASE TO WS-MSG-SQUAWK
                WHEN "LND" MOVE "L" TO WS-MSG-STATUS
+                          MOVE WS-CURRENT-SQUAWK-BASE TO WS-MSG-SQUAWK
                WHEN "EMG" MOVE "E" TO WS-MSG-STATUS
+                          MOVE 7700 TO WS-MSG-SQUAWK
+               WHEN "COM" MOVE "C" TO WS-MSG-STATUS
+                          MOVE 7600 TO WS-MSG-SQUAWK
+               WHEN "SEC" MOVE "S" TO WS-MSG-STATUS
+                          MOVE 7500 TO WS-MSG-SQUAWK
                WHEN OTHER MOVE "U" TO WS-MSG-STATUS
+                          MOVE WS-CURRENT-SQUAWK-BASE TO WS-MSG-SQUAWK
            END-EVALUATE
-           ADD 1 TO WS-CONVERSION-COUNT.
+           ADD 1 TO WS-CONVERSION-COUNT
+           ADD 1 TO WS-DRONE-TO-ATC-COUNT
+           PERFORM MARK-ROSTER-SEEN
+           PERFORM CHECK-FLIGHT-PLAN-DEVIATION
+           PERFORM WRITE-TRACK-HISTORY.
+
+       WRITE-TRACK-HISTORY.
+      * Append this converted position to the drone's track history so
+      * an incident review can replay its recent reports
+           MOVE WS-DRONE-ID TO WS-HIST-DRONE-ID
+           ACCEPT WS-HIST-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-HIST-TIME FROM TIME
+           MOVE WS-LATITUDE TO WS-HIST-LATITUDE
+           MOVE WS-LONGITUDE TO WS-HIST-LONGITUDE
+           MOVE WS-ALTITUDE TO WS-HIST-ALTITUDE
+           MOVE WS-SPEED TO WS-HIST-SPEED
+           MOVE WS-HEADING TO WS-HIST-HEADING
+           MOVE WS-BATTERY-PCT TO WS-HIST-BATTERY-PCT
+           MOVE WS-STATUS-CODE TO WS-HIST-STATUS-CODE
+           WRITE WS-TRACK-HISTORY-RECORD
+           IF WS-TRKHIST-FILE-STATUS NOT = "00"
+               DISPLAY "LEGACY-ATC-BRIDGE: TRACK-HISTORY-FILE WRITE "
+                   "ERROR STATUS=" WS-TRKHIST-FILE-STATUS
+                   " DRONE=" WS-DRONE-ID
+               ADD 1 TO WS-ERROR-COUNT
+           ELSE
+               ADD 1 TO WS-TRKHIST-LINE-COUNT
+           END-IF.
+
+       CHECK-FLIGHT-PLAN-DEVIATION.
+      * Flag drones materially off their filed altitude band or heading,
+      * only against the flight plan leg whose window covers the time
+      * this position was actually reported. This is a batch job run
+      * over a whole swarm's accumulated telemetry, not a live feed, so
+      * the wall clock at the moment the job happens to run is not the
+      * time to check against -- WS-REPORT-TIME travels with the record
+           MOVE WS-REPORT-TIME TO WS-CURRENT-HHMM
+           PERFORM VARYING WS-FP-IDX FROM 1 BY 1
+                   UNTIL WS-FP-IDX > WS-FLTPLAN-COUNT
+               IF WS-FP-TBL-DRONE-ID(WS-FP-IDX) = WS-DRONE-ID
+                   AND WS-CURRENT-HHMM >=
+                       WS-FP-TBL-WINDOW-START(WS-FP-IDX)
+                   AND WS-CURRENT-HHMM <=
+                       WS-FP-TBL-WINDOW-END(WS-FP-IDX)
+                   IF WS-MSG-ALT-FL < WS-FP-TBL-ALT-LO(WS-FP-IDX)
+                      OR WS-MSG-ALT-FL > WS-FP-TBL-ALT-HI(WS-FP-IDX)
+                       MOVE SPACES TO WS-DEVIATION-LINE
+                       STRING "ALT DEVIATION: " WS-DRONE-ID
+                           " CLEARED=" WS-FP-TBL-ALT-LO(WS-FP-IDX)
+                           "-" WS-FP-TBL-ALT-HI(WS-FP-IDX)
+                           " ACTUAL=" WS-MSG-ALT-FL
+                           DELIMITED SIZE INTO WS-DEVIATION-LINE
+                       WRITE WS-DEVIATION-LINE
+                       IF WS-DEVIATION-FILE-STATUS NOT = "00"
+                           DISPLAY "LEGACY-ATC-BRIDGE: DEVIATION-FILE "
+                               "WRITE ERROR STATUS="
+                               WS-DEVIATION-FILE-STATUS
+                               " DRONE=" WS-DRONE-ID
+                           ADD 1 TO WS-ERROR-COUNT
+                       ELSE
+                           ADD 1 TO WS-DEVRPT-LINE-COUNT
+                       END-IF
+                   END-IF
+                   COMPUTE WS-HDG-DIFF = FUNCTION ABS(WS-MSG-HDG -
+                       WS-FP-TBL-HDG(WS-FP-IDX))
+                   IF WS-HDG-DIFF > 180
+                       COMPUTE WS-HDG-DIFF = 360 - WS-HDG-DIFF
+                   END-IF
+                   IF WS-HDG-DIFF > WS-HEADING-TOLERANCE
+                       MOVE SPACES TO WS-DEVIATION-LINE
+                       STRING "HDG DEVIATION: " WS-DRONE-ID
+                           " FILED=" WS-FP-TBL-HDG(WS-FP-IDX)
+                           " ACTUAL=" WS-MSG-HDG
+                           " DIFF=" WS-HDG-DIFF
+                           DELIMITED SIZE INTO WS-DEVIATION-LINE
+                       WRITE WS-DEVIATION-LINE
+                       IF WS-DEVIATION-FILE-STATUS NOT = "00"
+                           DISPLAY "LEGACY-ATC-BRIDGE: DEVIATION-FILE "
+                               "WRITE ERROR STATUS="
+                               WS-DEVIATION-FILE-STATUS
+                               " DRONE=" WS-DRONE-ID
+                           ADD 1 TO WS-ERROR-COUNT
+                       ELSE
+                           ADD 1 TO WS-DEVRPT-LINE-COUNT
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       MARK-ROSTER-SEEN.
+           PERFORM VARYING WS-ROST-IDX FROM 1 BY 1
+                   UNTIL WS-ROST-IDX > WS-ROSTER-COUNT
+               IF WS-ROST-TBL-DRONE-ID(WS-ROST-IDX) = WS-DRONE-ID
+                   ADD 1 TO WS-ROST-TBL-SEEN-COUNT(WS-ROST-IDX)
+               END-IF
+           END-PERFORM.
+
+       WRITE-RECONCILIATION-REPORT.
+      * Silent drones (on roster, never reported in) and genuine
+      * duplicate callsigns (one callsign assigned to 2+ drone IDs)
+      * for the shift log
+           MOVE SPACES TO WS-RECON-LINE
+           STRING "DAILY ROSTER RECONCILIATION" DELIMITED SIZE
+               INTO WS-RECON-LINE
+           WRITE WS-RECON-LINE
+           IF WS-RECON-FILE-STATUS NOT = "00"
+               DISPLAY "LEGACY-ATC-BRIDGE: RECON-FILE WRITE ERROR "
+                   "STATUS=" WS-RECON-FILE-STATUS
+               ADD 1 TO WS-ERROR-COUNT
+           END-IF
+           PERFORM VARYING WS-ROST-IDX FROM 1 BY 1
+                   UNTIL WS-ROST-IDX > WS-ROSTER-COUNT
+               IF WS-ROST-TBL-SEEN-COUNT(WS-ROST-IDX) = 0
+                   MOVE SPACES TO WS-RECON-LINE
+                   STRING "SILENT: "
+                       WS-ROST-TBL-DRONE-ID(WS-ROST-IDX)
+                       DELIMITED SIZE INTO WS-RECON-LINE
+                   WRITE WS-RECON-LINE
+                   IF WS-RECON-FILE-STATUS NOT = "00"
+                       DISPLAY "LEGACY-ATC-BRIDGE: RECON-FILE WRITE "
+                           "ERROR STATUS=" WS-RECON-FILE-STATUS
+                       ADD 1 TO WS-ERROR-COUNT
+                   END-IF
+               END-IF
+           END-PERFORM
+           PERFORM CHECK-DUPLICATE-CALLSIGNS.
+
+       CHECK-DUPLICATE-CALLSIGNS.
+      * A callsign is only a real duplicate if it is on record for two
+      * or more distinct drone IDs, never how many times one drone
+      * reported in during the batch
+           PERFORM VARYING WS-REG-IDX FROM 1 BY 1
+                   UNTIL WS-REG-IDX > WS-REGISTRY-COUNT
+               PERFORM VARYING WS-REG-IDX2 FROM 1 BY 1
+                       UNTIL WS-REG-IDX2 > WS-REGISTRY-COUNT
+                   IF WS-REG-IDX2 > WS-REG-IDX
+                       AND WS-REG-TBL-CALLSIGN(WS-REG-IDX) =
+                           WS-REG-TBL-CALLSIGN(WS-REG-IDX2)
+                       AND WS-REG-TBL-DRONE-ID(WS-REG-IDX) NOT =
+                           WS-REG-TBL-DRONE-ID(WS-REG-IDX2)
+                       MOVE SPACES TO WS-RECON-LINE
+                       STRING "DUPLICATE: "
+                           WS-REG-TBL-CALLSIGN(WS-REG-IDX)
+                           " DRONE1=" WS-REG-TBL-DRONE-ID(WS-REG-IDX)
+                           " DRONE2=" WS-REG-TBL-DRONE-ID(WS-REG-IDX2)
+                           DELIMITED SIZE INTO WS-RECON-LINE
+                       WRITE WS-RECON-LINE
+                       IF WS-RECON-FILE-STATUS NOT = "00"
+                           DISPLAY "LEGACY-ATC-BRIDGE: RECON-FILE "
+                               "WRITE ERROR STATUS="
+                               WS-RECON-FILE-STATUS
+                           ADD 1 TO WS-ERROR-COUNT
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       LOOKUP-OR-ALLOCATE-CALLSIGN.
+           SET WS-REG-FOUND-SW TO "N"
+           PERFORM VARYING WS-REG-IDX FROM 1 BY 1
+                   UNTIL WS-REG-IDX > WS-REGISTRY-COUNT
+                       OR WS-REG-ENTRY-FOUND
+               IF WS-REG-TBL-DRONE-ID(WS-REG-IDX) = WS-DRONE-ID
+                   SET WS-REG-ENTRY-FOUND TO TRUE
+                   MOVE WS-REG-TBL-CALLSIGN(WS-REG-IDX)
+                       TO WS-MSG-CALLSIGN
+                   MOVE WS-REG-TBL-SQUAWK-BASE(WS-REG-IDX)
+                       TO WS-CURRENT-SQUAWK-BASE
+               END-IF
+           END-PERFORM
+           IF NOT WS-REG-ENTRY-FOUND
+               PERFORM ALLOCATE-NEW-REGISTRY-ENTRY
+           END-IF.
+
+       ALLOCATE-NEW-REGISTRY-ENTRY.
+           ADD 1 TO WS-NEXT-CALLSIGN-SEQ
+           MOVE WS-DRONE-ID TO WS-REG-DRONE-ID
+           STRING "SD" WS-NEXT-CALLSIGN-SEQ
+               DELIMITED SIZE INTO WS-REG-CALLSIGN
+           MOVE 1200 TO WS-REG-SQUAWK-BASE
+           MOVE WS-REG-SQUAWK-BASE TO WS-CURRENT-SQUAWK-BASE
+           ACCEPT WS-REG-ASSIGNED-DATE FROM DATE YYYYMMDD
+           WRITE WS-REGISTRY-RECORD
+           IF WS-REGISTRY-FILE-STATUS NOT = "00"
+               DISPLAY "LEGACY-ATC-BRIDGE: REGISTRY-FILE WRITE "
+                   "ERROR STATUS=" WS-REGISTRY-FILE-STATUS
+                   " DRONE=" WS-REG-DRONE-ID
+               ADD 1 TO WS-ERROR-COUNT
+           END-IF
+           PERFORM LOAD-REGISTRY-ENTRY
+           MOVE WS-REG-CALLSIGN TO WS-MSG-CALLSIGN.
+
+       CHECK-LOW-BATTERY-ADVISORY.
+      * Emit a second, advisory-only message when battery is running low
+           IF WS-BATTERY-PCT < WS-LOW-BATTERY-THRESHOLD
+               MOVE "ADVS" TO WS-MSG-TYPE
+               MOVE WS-BATTERY-PCT TO WS-MSG-BATTERY-PCT
+               PERFORM WRITE-ATC-MESSAGE
+           END-IF.
 
        CONVERT-ATC-TO-DRONE.
       * Convert legacy ATC message to SDACS format
-           MOVE WS-MSG-CALLSIGN(3:6) TO WS-DRONE-ID
-           COMPUTE WS-ALTITUDE =
-               WS-MSG-ALT-FL / WS-METERS-TO-FL
-           COMPUTE WS-SPEED =
-               WS-MSG-SPEED-KTS / 1.944
-           MOVE WS-MSG-HDG TO WS-HEADING
-           EVALUATE WS-MSG-STATUS
-               WHEN "A" MOVE "FLY" TO WS-STATUS-CODE
-               WHEN "L" MOVE "LND" TO WS-STATUS-CODE
-               WHEN "E" MOVE "EMG" TO WS-STATUS-CODE
-               WHEN OTHER MOVE "UNK" TO WS-STATUS-CODE
+           PERFORM LOOKUP-DRONE-ID-BY-CALLSIGN
+           COMPUTE WS-OUT-ALTITUDE =
+               WS-IN-MSG-ALT-FL / WS-METERS-TO-FL
+           COMPUTE WS-OUT-SPEED =
+               WS-IN-MSG-SPEED-KTS / 1.944
+           MOVE WS-IN-MSG-HDG TO WS-OUT-HEADING
+           EVALUATE WS-IN-MSG-STATUS
+               WHEN "A" MOVE "FLY" TO WS-OUT-STATUS-CODE
+               WHEN "L" MOVE "LND" TO WS-OUT-STATUS-CODE
+               WHEN "E" MOVE "EMG" TO WS-OUT-STATUS-CODE
+               WHEN "C" MOVE "COM" TO WS-OUT-STATUS-CODE
+               WHEN "S" MOVE "SEC" TO WS-OUT-STATUS-CODE
+               WHEN OTHER MOVE "UNK" TO WS-OUT-STATUS-CODE
            END-EVALUATE
            ADD 1 TO WS-CONVERSION-COUNT.
+
+       LOOKUP-DRONE-ID-BY-CALLSIGN.
+           SET WS-REG-FOUND-SW TO "N"
+           PERFORM VARYING WS-REG-IDX FROM 1 BY 1
+                   UNTIL WS-REG-IDX > WS-REGISTRY-COUNT
+                       OR WS-REG-ENTRY-FOUND
+               IF WS-REG-TBL-CALLSIGN(WS-REG-IDX) = WS-IN-MSG-CALLSIGN
+                   SET WS-REG-ENTRY-FOUND TO TRUE
+                   MOVE WS-REG-TBL-DRONE-ID(WS-REG-IDX)
+                       TO WS-OUT-DRONE-ID
+               END-IF
+           END-PERFORM
+           IF NOT WS-REG-ENTRY-FOUND
+               DISPLAY "LEGACY-ATC-BRIDGE: UNKNOWN CALLSIGN "
+                   WS-IN-MSG-CALLSIGN " NOT IN REGISTRY, FALLING BACK "
+                   "TO SUBSTRING DRONE ID"
+               MOVE WS-IN-MSG-CALLSIGN(3:6) TO WS-OUT-DRONE-ID
+               ADD 1 TO WS-ERROR-COUNT
+           END-IF.
